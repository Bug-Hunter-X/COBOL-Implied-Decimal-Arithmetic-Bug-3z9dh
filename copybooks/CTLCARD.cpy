@@ -0,0 +1,35 @@
+      *****************************************************************
+      *  CTLCARD.cpy
+      *  Control-card input record for the interest batch run.
+      *  One record read at start of run; supplies the run-id, the
+      *  independently-produced expected interest total used for
+      *  reconciliation, the acceptable variance tolerance, the
+      *  checkpoint interval, and the restart switch.
+      *
+      *  CC-EXPECTED-TOTAL/CC-TOLERANCE remain the blended fallback
+      *  used when a run has no per-currency breakdown supplied
+      *  (CC-CURRENCY-CONTROL-COUNT = 0).  A multi-currency run should
+      *  populate CC-CURRENCY-CONTROL-ENTRY instead, since one blended
+      *  total mixes minor units across currencies.
+      *
+      *  CC-CURRENCY-CONTROL-COUNT's PIC 9(1) allows 0-9, but only
+      *  0-5 is meaningful - CC-CURRENCY-CONTROL-ENTRY OCCURS 5 TIMES,
+      *  matching the 5 currencies WS-CURRENCY-TABLE (CURRTBL.cpy)
+      *  actually supports.  INTCALC's 1420-LOAD-CONTROL-CARD-FIELDS
+      *  halts the run rather than loop past the table on a count of
+      *  6-9.
+      *****************************************************************
+       01  CONTROL-CARD-RECORD.
+           05  CC-RUN-ID                   PIC X(8).
+           05  CC-RUN-DATE                 PIC 9(8).
+           05  CC-EXPECTED-TOTAL           PIC 9(11)V9(4).
+           05  CC-TOLERANCE                PIC 9(7)V9(4).
+           05  CC-CHECKPOINT-INTERVAL      PIC 9(5).
+           05  CC-RESTART-SWITCH           PIC X(1).
+               88  CC-RESTART-REQUESTED    VALUE 'Y'.
+               88  CC-FRESH-RUN            VALUE 'N'.
+           05  CC-CURRENCY-CONTROL-COUNT   PIC 9(1).
+           05  CC-CURRENCY-CONTROL-ENTRY OCCURS 5 TIMES.
+               10  CC-CURR-CODE                PIC X(3).
+               10  CC-CURR-EXPECTED-TOTAL      PIC 9(11)V9(4).
+               10  CC-CURR-TOLERANCE           PIC 9(7)V9(4).
