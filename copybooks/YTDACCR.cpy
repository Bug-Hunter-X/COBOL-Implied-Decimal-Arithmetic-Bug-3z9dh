@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  YTDACCR.cpy
+      *  Year-to-date interest accrual record, keyed by account
+      *  number.  Updated each run by adding the freshly-posted
+      *  interest to the running YTD total so YTD figures don't have
+      *  to be reconstructed by hand from job logs.
+      *****************************************************************
+       01  YTD-ACCRUAL-RECORD.
+           05  YA-ACCOUNT-NUMBER           PIC 9(9).
+           05  YA-CURRENCY-CODE            PIC X(3).
+           05  YA-YTD-TOTAL-INTEREST       PIC 9(11)V9(4).
+           05  YA-LAST-RUN-ID              PIC X(8).
+           05  YA-LAST-RUN-DATE            PIC 9(8).
+           05  YA-YEAR                     PIC 9(4).
