@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  AUDITREC.cpy
+      *  Audit-trail record - one row written for every account that
+      *  actually flows through the COMPUTE WS-INTEREST statement, so
+      *  a prior run's math can be reconstructed and diffed later.
+      *
+      *  AT-RATE-USED is the blended effective rate 4250-COMPUTE-
+      *  MARGINAL-INTEREST in INTCALC.cob derives from its bracket
+      *  walk, not a rate that can be multiplied back against
+      *  AT-AMOUNT to reproduce AT-INTEREST-RAW (that reintroduces a
+      *  second rounding step the original bracket math never had).
+      *  AT-PRODUCT-CODE is carried so a later independent recompute
+      *  (INTEXCPT.cob) can redo the same bracket walk against
+      *  RATETBL.cpy instead of trusting the already-rounded rate.
+      *****************************************************************
+       01  AUDIT-TRAIL-RECORD.
+           05  AT-RUN-ID                   PIC X(8).
+           05  AT-TIMESTAMP                PIC X(26).
+           05  AT-ACCOUNT-NUMBER           PIC 9(9).
+           05  AT-PRODUCT-CODE             PIC X(4).
+           05  AT-AMOUNT                   PIC S9(9)V9(4).
+           05  AT-RATE-USED                PIC 9(3)V9(4).
+           05  AT-CURRENCY-CODE            PIC X(3).
+           05  AT-INTEREST-RAW             PIC 9(9)V9(4).
+           05  AT-INTEREST-POSTED          PIC 9(9)V9(4).
