@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  ACCTMSTR.cpy
+      *  Account master record - one entry per interest-bearing
+      *  account.  Keyed by AM-ACCOUNT-NUMBER on the indexed file.
+      *****************************************************************
+       01  ACCOUNT-MASTER-RECORD.
+           05  AM-ACCOUNT-NUMBER           PIC 9(9).
+           05  AM-PRODUCT-CODE             PIC X(4).
+           05  AM-CURRENCY-CODE            PIC X(3).
+           05  AM-BALANCE                  PIC S9(9)V9(4).
+           05  AM-RATE                     PIC 9(3)V9(4).
+           05  AM-LAST-INTEREST            PIC 9(9)V9(4).
+           05  AM-LAST-RUN-DATE            PIC 9(8).
+           05  AM-LAST-RUN-ID              PIC X(8).
+           05  FILLER                      PIC X(10).
