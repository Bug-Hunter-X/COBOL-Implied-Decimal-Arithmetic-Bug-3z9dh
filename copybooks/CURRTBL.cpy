@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  CURRTBL.cpy
+      *  Per-currency minor-unit scale table.  COBOL PIC clauses fix
+      *  the number of decimal places at compile time, so this does
+      *  not give the program a truly dynamic decimal point; instead
+      *  every currency is carried internally at a common 4-decimal
+      *  working precision (WS-AMOUNT / WS-INTEREST) and this table
+      *  tells 4350-APPLY-CURRENCY-SCALE how many of those decimal
+      *  places are actually significant for a given currency before
+      *  the amount is posted (e.g. USD = 2, JPY = 0, KWD = 3).
+      *****************************************************************
+       01  WS-CURRENCY-TABLE-VALUES.
+           05  FILLER  PIC X(4) VALUE 'USD2'.
+           05  FILLER  PIC X(4) VALUE 'EUR2'.
+           05  FILLER  PIC X(4) VALUE 'GBP2'.
+           05  FILLER  PIC X(4) VALUE 'JPY0'.
+           05  FILLER  PIC X(4) VALUE 'KWD3'.
+
+       01  WS-CURRENCY-TABLE REDEFINES WS-CURRENCY-TABLE-VALUES.
+           05  WS-CURRENCY-TABLE-ENTRY OCCURS 5 TIMES
+                                       INDEXED BY CT-IDX.
+               10  CT-CURRENCY-CODE        PIC X(3).
+               10  CT-DECIMALS             PIC 9(1).
+
+       01  WS-CURRENCY-TABLE-COUNT         PIC 9(2) VALUE 5.
+
+       01  WS-POWER-OF-TEN-VALUES.
+           05  FILLER  PIC X(25) VALUE '0000100010001000100010000'.
+
+       01  WS-POWER-OF-TEN-TABLE REDEFINES WS-POWER-OF-TEN-VALUES.
+           05  WS-POWER-OF-TEN OCCURS 5 TIMES PIC 9(5).
