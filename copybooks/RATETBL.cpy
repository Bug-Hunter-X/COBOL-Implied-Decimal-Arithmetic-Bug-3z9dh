@@ -0,0 +1,40 @@
+      *****************************************************************
+      *  RATETBL.cpy
+      *  Tiered interest rate table.  Replaces the old single flat
+      *  WS-RATE VALUE clause.  Entries are held in ascending
+      *  TR-TIER-FLOOR order within a product code.
+      *
+      *  Rates are marginal/bracket rates, not whole-balance rates:
+      *  e.g. for RES1, the first $1,000 of balance earns 2.5%, and
+      *  only the portion of balance above $1,000 (up to the next
+      *  tier's floor, or without limit for the top tier) earns that
+      *  tier's rate - the same way a tax bracket works.  A $5,000
+      *  RES1 balance earns 2.5% on the first $1,000, 3.75% on the
+      *  next $4,000 up to $5,000, and nothing at the 4.5% tier since
+      *  the balance never reaches its $5,000 floor.
+      *  4250-COMPUTE-MARGINAL-INTEREST in INTCALC.cob is what walks
+      *  the table this way; 4200-LOOKUP-RATE only identifies the
+      *  top bracket the balance reaches, for validation and as the
+      *  nominal rate reported before the marginal calc runs.
+      *
+      *  The table is seeded here with VALUE literals via the
+      *  classic FILLER/REDEFINES pattern rather than a load file,
+      *  since the tier structure changes only when Product moves
+      *  rates, not from run to run.
+      *****************************************************************
+       01  WS-RATE-TABLE-VALUES.
+           05  FILLER  PIC X(24) VALUE 'RES100000000000000025000'.
+           05  FILLER  PIC X(24) VALUE 'RES100000100000000037500'.
+           05  FILLER  PIC X(24) VALUE 'RES100000500000000045000'.
+           05  FILLER  PIC X(24) VALUE 'CHK100000000000000005000'.
+           05  FILLER  PIC X(24) VALUE 'CHK100000250000000012500'.
+           05  FILLER  PIC X(24) VALUE 'CHK100001000000000020000'.
+
+       01  WS-RATE-TABLE REDEFINES WS-RATE-TABLE-VALUES.
+           05  WS-RATE-TABLE-ENTRY OCCURS 6 TIMES
+                                   INDEXED BY RT-IDX.
+               10  TR-PRODUCT-CODE         PIC X(4).
+               10  TR-TIER-FLOOR           PIC 9(9)V9(4).
+               10  TR-TIER-RATE            PIC 9(3)V9(4).
+
+       01  WS-RATE-TABLE-COUNT             PIC 9(3) VALUE 6.
