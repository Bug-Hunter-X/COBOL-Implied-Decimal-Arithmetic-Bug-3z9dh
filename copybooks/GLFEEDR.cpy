@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  GLFEEDR.cpy
+      *  GL posting feed record - one row per account, in the layout
+      *  the general-ledger interface expects, so computed interest
+      *  posts automatically instead of being re-keyed from the log.
+      *****************************************************************
+       01  GL-FEED-RECORD.
+           05  GL-ACCOUNT-CODE             PIC X(12).
+           05  GL-SOURCE-ACCOUNT-NUMBER    PIC 9(9).
+           05  GL-CURRENCY-CODE            PIC X(3).
+           05  GL-INTEREST-AMOUNT          PIC 9(9)V9(4).
+           05  GL-POSTING-DATE             PIC 9(8).
+           05  GL-RUN-ID                   PIC X(8).
