@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  EXCPTLST.cpy
+      *  Exception-report record - one row per account whose posted
+      *  interest differs from a high-precision recompute of the same
+      *  formula by more than the tolerance (nominally $0.01), so ops
+      *  can review it before month-end close.
+      *****************************************************************
+       01  EXCEPTION-LISTING-RECORD.
+           05  EX-RUN-ID                   PIC X(8).
+           05  EX-ACCOUNT-NUMBER           PIC 9(9).
+           05  EX-AMOUNT                   PIC S9(9)V9(4).
+           05  EX-RATE-USED                PIC 9(3)V9(4).
+           05  EX-POSTED-INTEREST          PIC 9(9)V9(4).
+           05  EX-RECOMPUTED-INTEREST      PIC 9(9)V9(4).
+           05  EX-DIFFERENCE               PIC 9(9)V9(4).
