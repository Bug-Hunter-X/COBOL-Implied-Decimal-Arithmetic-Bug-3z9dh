@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  SUMMRPT.cpy
+      *  Month-end YTD interest summary record - one detail row per
+      *  account plus a single trailing portfolio-total row, for the
+      *  close package.
+      *****************************************************************
+       01  SUMMARY-REPORT-RECORD.
+           05  SR-RECORD-TYPE              PIC X(1).
+               88  SR-IS-DETAIL                VALUE 'D'.
+               88  SR-IS-TOTAL                  VALUE 'T'.
+           05  SR-ACCOUNT-NUMBER           PIC 9(9).
+           05  SR-CURRENCY-CODE            PIC X(3).
+           05  SR-YTD-TOTAL-INTEREST       PIC 9(13)V9(4).
+           05  SR-LAST-RUN-DATE            PIC 9(8).
