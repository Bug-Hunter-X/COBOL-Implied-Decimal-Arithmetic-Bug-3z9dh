@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  WRKPOST.cpy
+      *  Work-posting record.  Every account's computed result is
+      *  staged here during the main COMPUTE loop; nothing here is
+      *  applied to ACCOUNT-MASTER, GL-FEED or YTD-ACCRUAL until the
+      *  control-total reconciliation has passed for the run.
+      *****************************************************************
+       01  WORK-POSTING-RECORD.
+           05  WP-ACCOUNT-NUMBER           PIC 9(9).
+           05  WP-CURRENCY-CODE            PIC X(3).
+           05  WP-PRODUCT-CODE             PIC X(4).
+           05  WP-AMOUNT                   PIC S9(9)V9(4).
+           05  WP-RATE-USED                PIC 9(3)V9(4).
+           05  WP-INTEREST-POSTED          PIC 9(9)V9(4).
+           05  WP-NEW-BALANCE              PIC S9(9)V9(4).
