@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  REJLIST.cpy
+      *  Reject-listing record - one row per account that failed
+      *  input validation and was routed away from the COMPUTE and
+      *  the postings instead of flowing through unchecked.
+      *****************************************************************
+       01  REJECT-LISTING-RECORD.
+           05  RJ-ACCOUNT-NUMBER           PIC 9(9).
+           05  RJ-AMOUNT                   PIC S9(9)V9(4).
+           05  RJ-RATE                     PIC 9(3)V9(4).
+           05  RJ-REASON-CODE              PIC X(4).
+           05  RJ-REASON-TEXT              PIC X(40).
