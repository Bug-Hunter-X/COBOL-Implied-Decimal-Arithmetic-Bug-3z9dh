@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  CKPTREC.cpy
+      *  Checkpoint record - keyed by run-id.  Holds the last account
+      *  key successfully posted so a mid-batch abend can restart the
+      *  COMPUTE loop from the next account instead of account one.
+      *  CK-CURRENCY-TOTAL parallels WS-CURRENCY-TABLE in CURRTBL.cpy
+      *  (same 5 entries, same order) so a restart resumes with the
+      *  same per-currency running totals a fresh run would have
+      *  accumulated instead of reconciling against zeroes.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-RUN-ID                   PIC X(8).
+           05  CK-LAST-ACCOUNT-NUMBER      PIC 9(9).
+           05  CK-ACCOUNTS-PROCESSED       PIC 9(9).
+           05  CK-ACCOUNTS-REJECTED        PIC 9(9).
+           05  CK-RUNNING-TOTAL-INTEREST   PIC 9(11)V9(4).
+           05  CK-CURRENCY-TOTAL OCCURS 5 TIMES
+                                       PIC 9(11)V9(4).
+           05  CK-CHECKPOINT-TIME          PIC X(26).
