@@ -0,0 +1,911 @@
+      *****************************************************************
+      *  PROGRAM-ID.  INTCALC
+      *
+      *  Nightly interest batch run.  Reads every account on the
+      *  ACCOUNT-MASTER indexed file, computes interest the same way
+      *  the old single-account prototype did
+      *  (COMPUTE WS-INTEREST = WS-AMOUNT * (WS-RATE / 100)), stages
+      *  the result to a work-posting file, reconciles the run's
+      *  total against an independently-supplied control total, and
+      *  only then finalizes (rewrites) ACCOUNT-MASTER.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  INTCALC.
+       AUTHOR.      BATCH-INTEREST-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE
+               ASSIGN TO "ACCTMST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACCOUNT-NUMBER
+               FILE STATUS IS WS-ACCTMST-STATUS.
+
+           SELECT CONTROL-CARD-FILE
+               ASSIGN TO "CTLCARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
+           SELECT WORK-POSTING-FILE
+               ASSIGN TO "WRKPOST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WP-ACCOUNT-NUMBER
+               FILE STATUS IS WS-WRKPOST-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT GL-FEED-FILE
+               ASSIGN TO "GLFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLFEED-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-RUN-ID
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT YTD-ACCRUAL-FILE
+               ASSIGN TO "YTDACCR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YA-ACCOUNT-NUMBER
+               FILE STATUS IS WS-YTDACCR-STATUS.
+
+           SELECT REJECT-LISTING-FILE
+               ASSIGN TO "REJECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY ACCTMSTR.
+
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CTLCARD.
+
+       FD  WORK-POSTING-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY WRKPOST.
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITREC.
+
+       FD  GL-FEED-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY GLFEEDR.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY CKPTREC.
+
+       FD  YTD-ACCRUAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY YTDACCR.
+
+       FD  REJECT-LISTING-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY REJLIST.
+
+       WORKING-STORAGE SECTION.
+       COPY RATETBL.
+       COPY CURRTBL.
+
+       01  WS-DATA-AREA.
+           05  WS-AMOUNT                  PIC S9(9)V9(4) VALUE 0.
+           05  WS-RATE                    PIC 9(3)V9(4) VALUE 0.
+           05  WS-CURRENCY-CODE           PIC X(3) VALUE SPACES.
+           05  WS-INTEREST                PIC 9(9)V9(4) VALUE 0.
+           05  WS-POSTED-INTEREST         PIC 9(9)V9(4) VALUE 0.
+           05  WS-NEW-BALANCE             PIC S9(9)V9(4) VALUE 0.
+
+      *****************************************************************
+      *  Working fields for the marginal/bracket interest accumulation
+      *  in 4250-COMPUTE-MARGINAL-INTEREST: for each tier the account's
+      *  balance reaches, only the slice of balance between that
+      *  tier's floor and the next tier's floor (its "ceiling") earns
+      *  that tier's rate - the rest is covered by the brackets above
+      *  and below it.
+      *****************************************************************
+       01  WS-TIER-CALC-AREA.
+           05  WS-BRACKET-CEILING         PIC S9(9)V9(4) VALUE 0.
+           05  WS-BRACKET-BASIS           PIC S9(9)V9(4) VALUE 0.
+
+       01  WS-CURRENCY-SCALE-AREA.
+           05  WS-CURRENCY-DECIMALS       PIC 9(1) VALUE 2.
+           05  WS-SCALE-FACTOR            PIC 9(5) VALUE 1.
+           05  WS-SCALED-INTEREST         PIC 9(9)V9(4) VALUE 0.
+           05  WS-CURRENCY-MATCHED-IDX    PIC 9(2) VALUE 0.
+           05  WS-CURRENCY-FOUND-SW       PIC X(1) VALUE 'N'.
+               88  CURRENCY-TIER-FOUND        VALUE 'Y'.
+
+      *****************************************************************
+      *  Per-currency reconciliation.  A blended, single-currency
+      *  control total (WS-COMPUTED-TOTAL-INTEREST/WS-EXPECTED-TOTAL)
+      *  is meaningless once a run mixes currencies, since it adds
+      *  USD dollars to JPY yen to KWD fils with no common unit.  This
+      *  table accumulates the run's computed interest per currency,
+      *  parallel to WS-CURRENCY-TABLE (COPY CURRTBL), so
+      *  5000-RECONCILE-CONTROL-TOTALS can check each currency against
+      *  its own control-card entry.
+      *****************************************************************
+       01  WS-CURRENCY-RECONCILE-AREA.
+           05  WS-CURRENCY-COMPUTED-TOTAL OCCURS 5 TIMES
+                                       PIC 9(11)V9(4) VALUE 0.
+           05  WS-CURR-CTL-IDX            PIC 9(2) VALUE 0.
+           05  WS-CURR-VARIANCE           PIC S9(11)V9(4) VALUE 0.
+
+       01  WS-FILE-STATUSES.
+           05  WS-ACCTMST-STATUS          PIC X(2) VALUE '00'.
+           05  WS-CTLCARD-STATUS          PIC X(2) VALUE '00'.
+           05  WS-WRKPOST-STATUS          PIC X(2) VALUE '00'.
+           05  WS-AUDIT-STATUS            PIC X(2) VALUE '00'.
+           05  WS-GLFEED-STATUS           PIC X(2) VALUE '00'.
+           05  WS-CKPT-STATUS             PIC X(2) VALUE '00'.
+           05  WS-YTDACCR-STATUS          PIC X(2) VALUE '00'.
+           05  WS-REJECT-STATUS           PIC X(2) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-ACCOUNT-MASTER      PIC X(1) VALUE 'N'.
+               88  END-OF-ACCOUNT-MASTER      VALUE 'Y'.
+           05  WS-EOF-WORK-POSTING        PIC X(1) VALUE 'N'.
+               88  END-OF-WORK-POSTING         VALUE 'Y'.
+           05  WS-RECONCILE-SW            PIC X(1) VALUE 'Y'.
+               88  RECONCILIATION-PASSED      VALUE 'Y'.
+               88  RECONCILIATION-FAILED      VALUE 'N'.
+           05  WS-RATE-FOUND-SW           PIC X(1) VALUE 'N'.
+               88  RATE-TIER-FOUND            VALUE 'Y'.
+           05  WS-CHECKPOINT-FOUND-SW     PIC X(1) VALUE 'N'.
+               88  CHECKPOINT-FOUND            VALUE 'Y'.
+           05  WS-YTD-FOUND-SW            PIC X(1) VALUE 'N'.
+               88  YTD-RECORD-FOUND            VALUE 'Y'.
+           05  WS-VALID-ACCOUNT-SW        PIC X(1) VALUE 'Y'.
+               88  ACCOUNT-IS-VALID            VALUE 'Y'.
+               88  ACCOUNT-IS-INVALID          VALUE 'N'.
+
+       01  WS-CONTROL-CARD-AREA.
+           05  WS-RUN-ID                  PIC X(8) VALUE SPACES.
+           05  WS-RUN-DATE                PIC 9(8) VALUE 0.
+           05  WS-EXPECTED-TOTAL          PIC 9(11)V9(4) VALUE 0.
+           05  WS-TOLERANCE               PIC 9(7)V9(4) VALUE 0.
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(5) VALUE 100.
+           05  WS-RESTART-SWITCH          PIC X(1) VALUE 'N'.
+               88  WS-RESTART-REQUESTED        VALUE 'Y'.
+               88  WS-FRESH-RUN                VALUE 'N'.
+           05  WS-CURRENCY-CONTROL-COUNT  PIC 9(1) VALUE 0.
+           05  WS-CURRENCY-CONTROL-ENTRY OCCURS 5 TIMES.
+               10  WS-CURR-CTL-CODE           PIC X(3) VALUE SPACES.
+               10  WS-CURR-CTL-EXPECTED-TOTAL PIC 9(11)V9(4) VALUE 0.
+               10  WS-CURR-CTL-TOLERANCE      PIC 9(7)V9(4) VALUE 0.
+
+       01  WS-ACCUMULATORS.
+           05  WS-COMPUTED-TOTAL-INTEREST PIC 9(11)V9(4) VALUE 0.
+           05  WS-VARIANCE                PIC S9(11)V9(4) VALUE 0.
+           05  WS-ACCOUNTS-PROCESSED      PIC 9(9) VALUE 0.
+           05  WS-ACCOUNTS-SINCE-CKPT     PIC 9(5) VALUE 0.
+           05  WS-ACCOUNTS-REJECTED       PIC 9(9) VALUE 0.
+
+       01  WS-VALIDATION-AREA.
+           05  WS-MAX-REASONABLE-RATE     PIC 9(3)V9(4) VALUE 25.0000.
+           05  WS-MIN-REASONABLE-RATE     PIC 9(3)V9(4) VALUE 0.1000.
+           05  WS-REJECT-REASON-CODE      PIC X(4) VALUE SPACES.
+           05  WS-REJECT-REASON-TEXT      PIC X(40) VALUE SPACES.
+
+       01  WS-RESTART-AREA.
+           05  WS-RESTART-KEY             PIC 9(9) VALUE 0.
+
+       01  WS-RUN-YEAR                    PIC 9(4) VALUE 0.
+
+       01  WS-TIMESTAMP-AREA.
+           05  WS-CURRENT-TIMESTAMP       PIC X(26) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 4000-PROCESS-ACCOUNTS
+               UNTIL END-OF-ACCOUNT-MASTER
+           PERFORM 5000-RECONCILE-CONTROL-TOTALS
+           IF RECONCILIATION-PASSED
+               PERFORM 6000-FINALIZE-OUTPUTS
+           ELSE
+               DISPLAY "INTCALC: RUN " WS-RUN-ID
+                       " HALTED - OUTPUTS NOT POSTED"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           PERFORM 9000-CLOSE-FILES
+           DISPLAY "INTCALC: ACCOUNTS PROCESSED = "
+                   WS-ACCOUNTS-PROCESSED
+           DISPLAY "INTCALC: ACCOUNTS REJECTED  = "
+                   WS-ACCOUNTS-REJECTED
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1400-READ-CONTROL-CARD
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF WS-ACCTMST-STATUS NOT = '00'
+               DISPLAY "INTCALC: UNABLE TO OPEN ACCOUNT-MASTER, STATUS="
+                       WS-ACCTMST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1450-OPEN-CHECKPOINT-FILE
+           MOVE WS-RUN-DATE(1:4) TO WS-RUN-YEAR
+           PERFORM 1460-LOOKUP-CHECKPOINT
+           PERFORM 1480-OPEN-STAGING-FILES
+           PERFORM 1500-DETERMINE-START-POINT.
+
+       1450-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "INTCALC: UNABLE TO OPEN CHECKPOINT, STATUS="
+                       WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *****************************************************************
+      *  Looks up any prior checkpoint for this run-id and, if found,
+      *  restores the accumulators, including the per-currency totals
+      *  (parallel to WS-CURRENCY-TABLE) that 5100-RECONCILE-ONE-
+      *  CURRENCY needs - without this restore a resumed multi-
+      *  currency run would reconcile only the post-restart segment's
+      *  interest against a control total sized for the whole run.
+      *  Kept separate from opening the staging files below because
+      *  whether WORK-POSTING-FILE is opened OUTPUT (fresh, truncated)
+      *  or I-O (resumed, existing records kept) depends on whether
+      *  this lookup finds a checkpoint.
+      *****************************************************************
+       1460-LOOKUP-CHECKPOINT.
+           MOVE 'N' TO WS-CHECKPOINT-FOUND-SW
+           IF WS-RESTART-REQUESTED
+               MOVE WS-RUN-ID TO CK-RUN-ID
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       DISPLAY "INTCALC: RESTART REQUESTED BUT NO "
+                               "CHECKPOINT FOR RUN " WS-RUN-ID
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-CHECKPOINT-FOUND-SW
+                       MOVE CK-LAST-ACCOUNT-NUMBER
+                                        TO WS-RESTART-KEY
+                       MOVE CK-ACCOUNTS-PROCESSED
+                                        TO WS-ACCOUNTS-PROCESSED
+                       MOVE CK-ACCOUNTS-REJECTED
+                                        TO WS-ACCOUNTS-REJECTED
+                       MOVE CK-RUNNING-TOTAL-INTEREST
+                                        TO WS-COMPUTED-TOTAL-INTEREST
+                       PERFORM VARYING CT-IDX FROM 1 BY 1
+                           UNTIL CT-IDX > WS-CURRENCY-TABLE-COUNT
+                           MOVE CK-CURRENCY-TOTAL(CT-IDX)
+                               TO WS-CURRENCY-COMPUTED-TOTAL(CT-IDX)
+                       END-PERFORM
+                       DISPLAY "INTCALC: RESUMING RUN " WS-RUN-ID
+                               " AFTER ACCOUNT " WS-RESTART-KEY
+               END-READ
+           END-IF.
+
+      *****************************************************************
+      *  A restart resumes the account-master loop from just after the
+      *  checkpoint key, which may leave up to CC-CHECKPOINT-INTERVAL
+      *  accounts from before the crash re-processed on top of postings
+      *  the crashed run already staged for them.  WORK-POSTING-FILE is
+      *  now keyed by account number (RECORD KEY IS WP-ACCOUNT-NUMBER)
+      *  and 4600-STAGE-POSTING upserts by that key instead of
+      *  appending, so re-staging one of those accounts overwrites its
+      *  existing posting rather than duplicating it - a resumed run
+      *  opens I-O to keep the crashed run's records for that upsert to
+      *  land on; a fresh run opens OUTPUT to start from empty.
+      *  AUDIT-TRAIL-FILE and REJECT-LISTING-FILE are diagnostic logs,
+      *  not ledger-facing, so a resumed run simply EXTENDs them - a
+      *  duplicate audit/reject row for a re-processed account reflects
+      *  that the account really was evaluated twice.
+      *****************************************************************
+       1480-OPEN-STAGING-FILES.
+           IF CHECKPOINT-FOUND
+               OPEN I-O WORK-POSTING-FILE
+               IF WS-WRKPOST-STATUS = '35'
+                   OPEN OUTPUT WORK-POSTING-FILE
+                   CLOSE WORK-POSTING-FILE
+                   OPEN I-O WORK-POSTING-FILE
+               END-IF
+               OPEN EXTEND AUDIT-TRAIL-FILE
+               IF WS-AUDIT-STATUS = '35'
+                   OPEN OUTPUT AUDIT-TRAIL-FILE
+               END-IF
+               OPEN EXTEND REJECT-LISTING-FILE
+               IF WS-REJECT-STATUS = '35'
+                   OPEN OUTPUT REJECT-LISTING-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT WORK-POSTING-FILE
+               CLOSE WORK-POSTING-FILE
+               OPEN I-O WORK-POSTING-FILE
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+               OPEN OUTPUT REJECT-LISTING-FILE
+           END-IF
+           IF WS-WRKPOST-STATUS NOT = '00'
+               DISPLAY "INTCALC: UNABLE TO OPEN WORK-POSTING, STATUS="
+                       WS-WRKPOST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY "INTCALC: UNABLE TO OPEN AUDIT TRAIL, STATUS="
+                       WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY "INTCALC: UNABLE TO OPEN REJECT LIST, STATUS="
+                       WS-REJECT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1500-DETERMINE-START-POINT.
+           IF CHECKPOINT-FOUND
+               MOVE WS-RESTART-KEY TO AM-ACCOUNT-NUMBER
+               START ACCOUNT-MASTER-FILE KEY IS GREATER THAN
+                   AM-ACCOUNT-NUMBER
+                   INVALID KEY
+                       DISPLAY "INTCALC: RESTART KEY NOT FOUND, "
+                               "STARTING FROM BEGINNING"
+               END-START
+           END-IF
+           PERFORM 4100-READ-NEXT-ACCOUNT.
+
+       1400-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CTLCARD-STATUS NOT = '00'
+               DISPLAY "INTCALC: NO CONTROL CARD - PROCEEDING WITH "
+                       "ZERO EXPECTED TOTAL / TOLERANCE"
+           ELSE
+               READ CONTROL-CARD-FILE
+                   AT END
+                       DISPLAY "INTCALC: CONTROL CARD FILE IS EMPTY"
+                   NOT AT END
+                       PERFORM 1420-LOAD-CONTROL-CARD-FIELDS
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+      *****************************************************************
+      *  Only reached from the NOT AT END branch above, so CC-RUN-ID
+      *  and the rest of CONTROL-CARD-RECORD are known to hold an
+      *  actual read record here, not unread FD-buffer garbage.
+      *****************************************************************
+       1420-LOAD-CONTROL-CARD-FIELDS.
+           MOVE CC-RUN-ID TO WS-RUN-ID
+           MOVE CC-RUN-DATE TO WS-RUN-DATE
+           MOVE CC-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+           MOVE CC-TOLERANCE TO WS-TOLERANCE
+           MOVE CC-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+           MOVE CC-RESTART-SWITCH TO WS-RESTART-SWITCH
+           MOVE CC-CURRENCY-CONTROL-COUNT TO WS-CURRENCY-CONTROL-COUNT
+           IF WS-CURRENCY-CONTROL-COUNT > 5
+               DISPLAY "INTCALC: CONTROL CARD CURRENCY COUNT "
+                       WS-CURRENCY-CONTROL-COUNT
+                       " EXCEEDS THE 5 SUPPORTED CURRENCY ENTRIES"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-CURR-CTL-IDX FROM 1 BY 1
+               UNTIL WS-CURR-CTL-IDX > WS-CURRENCY-CONTROL-COUNT
+               MOVE CC-CURR-CODE(WS-CURR-CTL-IDX)
+                   TO WS-CURR-CTL-CODE(WS-CURR-CTL-IDX)
+               MOVE CC-CURR-EXPECTED-TOTAL(WS-CURR-CTL-IDX)
+                   TO WS-CURR-CTL-EXPECTED-TOTAL(WS-CURR-CTL-IDX)
+               MOVE CC-CURR-TOLERANCE(WS-CURR-CTL-IDX)
+                   TO WS-CURR-CTL-TOLERANCE(WS-CURR-CTL-IDX)
+           END-PERFORM.
+
+       4000-PROCESS-ACCOUNTS.
+           PERFORM 4200-LOOKUP-RATE
+           PERFORM 4150-VALIDATE-ACCOUNT
+           IF ACCOUNT-IS-VALID
+               PERFORM 4300-COMPUTE-INTEREST
+               PERFORM 4400-WRITE-AUDIT-TRAIL
+               PERFORM 4600-STAGE-POSTING
+               ADD 1 TO WS-ACCOUNTS-PROCESSED
+           ELSE
+               PERFORM 4800-WRITE-REJECT
+               ADD 1 TO WS-ACCOUNTS-REJECTED
+           END-IF
+           PERFORM 4900-CHECKPOINT-CHECK
+           PERFORM 4100-READ-NEXT-ACCOUNT.
+
+      *****************************************************************
+      *  Checks are chained ELSE IF, not six independent IFs, so that
+      *  an account failing more than one check (e.g. a negative
+      *  balance from a bad extract AND a scaled-down rate from a bad
+      *  table load) reports the first check it actually fails
+      *  instead of one check's reason silently overwriting another's
+      *  on REJECT-LISTING-FILE.  Ordered structural-data checks
+      *  (balance) before rate checks before the currency lookup.
+      *****************************************************************
+       4150-VALIDATE-ACCOUNT.
+           MOVE 'Y' TO WS-VALID-ACCOUNT-SW
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+           MOVE 'N' TO WS-CURRENCY-FOUND-SW
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+               UNTIL CT-IDX > WS-CURRENCY-TABLE-COUNT
+               IF CT-CURRENCY-CODE(CT-IDX) = WS-CURRENCY-CODE
+                   MOVE 'Y' TO WS-CURRENCY-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF WS-AMOUNT < 0
+               MOVE 'N'    TO WS-VALID-ACCOUNT-SW
+               MOVE 'BAL-' TO WS-REJECT-REASON-CODE
+               MOVE "BALANCE IS NEGATIVE"
+                           TO WS-REJECT-REASON-TEXT
+           ELSE IF WS-AMOUNT = 0
+               MOVE 'N'    TO WS-VALID-ACCOUNT-SW
+               MOVE 'AMT0' TO WS-REJECT-REASON-CODE
+               MOVE "BALANCE IS ZERO"
+                           TO WS-REJECT-REASON-TEXT
+           ELSE IF WS-RATE = 0
+               MOVE 'N'    TO WS-VALID-ACCOUNT-SW
+               MOVE 'RAT0' TO WS-REJECT-REASON-CODE
+               MOVE "RATE IS ZERO"
+                           TO WS-REJECT-REASON-TEXT
+           ELSE IF WS-RATE > WS-MAX-REASONABLE-RATE
+               MOVE 'N'    TO WS-VALID-ACCOUNT-SW
+               MOVE 'RHI'  TO WS-REJECT-REASON-CODE
+               MOVE "RATE EXCEEDS SANE MAXIMUM"
+                           TO WS-REJECT-REASON-TEXT
+           ELSE IF WS-RATE > 0 AND WS-RATE < WS-MIN-REASONABLE-RATE
+               MOVE 'N'    TO WS-VALID-ACCOUNT-SW
+               MOVE 'RLOW' TO WS-REJECT-REASON-CODE
+               MOVE "RATE BELOW MIN - POSSIBLE SCALE ERROR"
+                           TO WS-REJECT-REASON-TEXT
+           ELSE IF NOT CURRENCY-TIER-FOUND
+               MOVE 'N'    TO WS-VALID-ACCOUNT-SW
+               MOVE 'CURR' TO WS-REJECT-REASON-CODE
+               MOVE "UNKNOWN CURRENCY CODE"
+                           TO WS-REJECT-REASON-TEXT
+           END-IF.
+
+       4100-READ-NEXT-ACCOUNT.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-ACCOUNT-MASTER
+               NOT AT END
+                   MOVE AM-BALANCE       TO WS-AMOUNT
+                   MOVE AM-RATE          TO WS-RATE
+                   MOVE AM-CURRENCY-CODE TO WS-CURRENCY-CODE
+           END-READ.
+
+      *****************************************************************
+      *  Identifies the top bracket the account's balance reaches, for
+      *  4150-VALIDATE-ACCOUNT's rate-sanity bounds check and as the
+      *  nominal rate reported if no tier at all matches the product
+      *  code.  WS-RATE set here is NOT what gets applied to the whole
+      *  balance - 4250-COMPUTE-MARGINAL-INTEREST applies each bracket
+      *  the balance reaches to only its own slice of the balance, and
+      *  overwrites WS-RATE with the resulting blended effective rate
+      *  once it runs.
+      *****************************************************************
+       4200-LOOKUP-RATE.
+           MOVE 'N' TO WS-RATE-FOUND-SW
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+               UNTIL RT-IDX > WS-RATE-TABLE-COUNT
+               IF TR-PRODUCT-CODE(RT-IDX) = AM-PRODUCT-CODE
+                   AND TR-TIER-FLOOR(RT-IDX) < WS-AMOUNT
+                   MOVE TR-TIER-RATE(RT-IDX) TO WS-RATE
+                   MOVE 'Y' TO WS-RATE-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF NOT RATE-TIER-FOUND
+               DISPLAY "INTCALC: NO RATE TIER FOR PRODUCT "
+                       AM-PRODUCT-CODE " - USING MASTER RATE"
+           END-IF.
+
+       4300-COMPUTE-INTEREST.
+           PERFORM 4250-COMPUTE-MARGINAL-INTEREST
+           PERFORM 4350-APPLY-CURRENCY-SCALE
+           COMPUTE WS-NEW-BALANCE = WS-AMOUNT + WS-POSTED-INTEREST
+           ADD WS-POSTED-INTEREST TO WS-COMPUTED-TOTAL-INTEREST
+           IF CURRENCY-TIER-FOUND
+               ADD WS-POSTED-INTEREST TO
+                   WS-CURRENCY-COMPUTED-TOTAL(WS-CURRENCY-MATCHED-IDX)
+           END-IF
+           DISPLAY "INTEREST: " WS-POSTED-INTEREST.
+
+      *****************************************************************
+      *  Applies each bracket the balance reaches to only its own
+      *  slice of the balance (see the header comment in RATETBL.cpy
+      *  for the worked example) instead of the whole balance getting
+      *  whichever tier's floor it last crossed.  If the product code
+      *  has no tiers at all (NOT RATE-TIER-FOUND), falls back to the
+      *  flat master rate the same way the original single-rate
+      *  formula did.  Once a marginal total is accumulated, WS-RATE
+      *  is overwritten with the blended effective rate that total
+      *  implies, so AT-RATE-USED on the audit trail reflects what was
+      *  actually applied instead of only the top bracket's nominal
+      *  rate.
+      *****************************************************************
+       4250-COMPUTE-MARGINAL-INTEREST.
+           MOVE 0 TO WS-INTEREST
+           IF RATE-TIER-FOUND
+               PERFORM VARYING RT-IDX FROM 1 BY 1
+                   UNTIL RT-IDX > WS-RATE-TABLE-COUNT
+                   IF TR-PRODUCT-CODE(RT-IDX) = AM-PRODUCT-CODE
+                       AND TR-TIER-FLOOR(RT-IDX) < WS-AMOUNT
+                       PERFORM 4260-ACCUMULATE-BRACKET-INTEREST
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-RATE ROUNDED = (WS-INTEREST / WS-AMOUNT) * 100
+           ELSE
+               COMPUTE WS-INTEREST = WS-AMOUNT * (WS-RATE / 100)
+           END-IF.
+
+      *****************************************************************
+      *  Called once per matching bracket from the PERFORM VARYING in
+      *  4250 above, with RT-IDX pointing at that bracket.  The
+      *  bracket's ceiling is the next table entry's floor if that
+      *  entry is still the same product code (i.e. the next tier up),
+      *  or the account's own balance if this is the top tier for the
+      *  product - so the top bracket's basis runs to the balance
+      *  itself rather than being capped.
+      *****************************************************************
+       4260-ACCUMULATE-BRACKET-INTEREST.
+           MOVE WS-AMOUNT TO WS-BRACKET-CEILING
+           IF RT-IDX < WS-RATE-TABLE-COUNT
+               IF TR-PRODUCT-CODE(RT-IDX + 1) = AM-PRODUCT-CODE
+                   MOVE TR-TIER-FLOOR(RT-IDX + 1) TO WS-BRACKET-CEILING
+               END-IF
+           END-IF
+           IF WS-BRACKET-CEILING > WS-AMOUNT
+               MOVE WS-AMOUNT TO WS-BRACKET-CEILING
+           END-IF
+           COMPUTE WS-BRACKET-BASIS =
+               WS-BRACKET-CEILING - TR-TIER-FLOOR(RT-IDX)
+           IF WS-BRACKET-BASIS > 0
+               COMPUTE WS-INTEREST = WS-INTEREST +
+                   WS-BRACKET-BASIS * (TR-TIER-RATE(RT-IDX) / 100)
+           END-IF.
+
+      *****************************************************************
+      *  COBOL PIC clauses are fixed at compile time, so this cannot
+      *  give WS-INTEREST a truly dynamic decimal point.  Instead the
+      *  raw result is always carried at a common 4-decimal working
+      *  precision, and this paragraph rounds it down to however many
+      *  of those decimal places are significant for the account's
+      *  own currency (WS-CURRENCY-TABLE, copybooks/CURRTBL.cpy)
+      *  before it is posted - e.g. 2 places for USD, 0 for JPY.
+      *****************************************************************
+       4350-APPLY-CURRENCY-SCALE.
+           MOVE 'N' TO WS-CURRENCY-FOUND-SW
+           MOVE 2 TO WS-CURRENCY-DECIMALS
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+               UNTIL CT-IDX > WS-CURRENCY-TABLE-COUNT
+               IF CT-CURRENCY-CODE(CT-IDX) = WS-CURRENCY-CODE
+                   MOVE CT-DECIMALS(CT-IDX) TO WS-CURRENCY-DECIMALS
+                   MOVE CT-IDX TO WS-CURRENCY-MATCHED-IDX
+                   MOVE 'Y' TO WS-CURRENCY-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF NOT CURRENCY-TIER-FOUND
+               DISPLAY "INTCALC: UNKNOWN CURRENCY " WS-CURRENCY-CODE
+                       " - DEFAULTING TO 2 DECIMAL PLACES"
+           END-IF
+           COMPUTE WS-SCALE-FACTOR =
+               WS-POWER-OF-TEN(4 - WS-CURRENCY-DECIMALS + 1)
+           COMPUTE WS-SCALED-INTEREST ROUNDED =
+               WS-INTEREST / WS-SCALE-FACTOR
+           COMPUTE WS-POSTED-INTEREST ROUNDED =
+               WS-SCALED-INTEREST * WS-SCALE-FACTOR.
+
+       4400-WRITE-AUDIT-TRAIL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-RUN-ID          TO AT-RUN-ID
+           MOVE WS-CURRENT-TIMESTAMP TO AT-TIMESTAMP
+           MOVE AM-ACCOUNT-NUMBER  TO AT-ACCOUNT-NUMBER
+           MOVE AM-PRODUCT-CODE    TO AT-PRODUCT-CODE
+           MOVE WS-AMOUNT          TO AT-AMOUNT
+           MOVE WS-RATE            TO AT-RATE-USED
+           MOVE WS-CURRENCY-CODE   TO AT-CURRENCY-CODE
+           MOVE WS-INTEREST        TO AT-INTEREST-RAW
+           MOVE WS-POSTED-INTEREST TO AT-INTEREST-POSTED
+           WRITE AUDIT-TRAIL-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY "INTCALC: WRITE FAILED FOR AUDIT TRAIL, STATUS="
+                       WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       4600-STAGE-POSTING.
+           MOVE AM-ACCOUNT-NUMBER  TO WP-ACCOUNT-NUMBER
+           MOVE AM-PRODUCT-CODE    TO WP-PRODUCT-CODE
+           MOVE WS-CURRENCY-CODE   TO WP-CURRENCY-CODE
+           MOVE WS-AMOUNT          TO WP-AMOUNT
+           MOVE WS-RATE            TO WP-RATE-USED
+           MOVE WS-POSTED-INTEREST TO WP-INTEREST-POSTED
+           MOVE WS-NEW-BALANCE     TO WP-NEW-BALANCE
+           REWRITE WORK-POSTING-RECORD
+               INVALID KEY
+                   WRITE WORK-POSTING-RECORD
+           END-REWRITE
+           IF WS-WRKPOST-STATUS NOT = '00'
+               DISPLAY "INTCALC: STAGE FAILED FOR WORK-POSTING, STATUS="
+                       WS-WRKPOST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       4800-WRITE-REJECT.
+           MOVE AM-ACCOUNT-NUMBER      TO RJ-ACCOUNT-NUMBER
+           MOVE WS-AMOUNT              TO RJ-AMOUNT
+           MOVE WS-RATE                TO RJ-RATE
+           MOVE WS-REJECT-REASON-CODE  TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT  TO RJ-REASON-TEXT
+           WRITE REJECT-LISTING-RECORD
+           IF WS-REJECT-STATUS NOT = '00'
+               DISPLAY "INTCALC: WRITE FAILED FOR REJECT LIST, STATUS="
+                       WS-REJECT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY "INTCALC: REJECTED ACCOUNT " AM-ACCOUNT-NUMBER
+                   " - " WS-REJECT-REASON-TEXT.
+
+       4900-CHECKPOINT-CHECK.
+           ADD 1 TO WS-ACCOUNTS-SINCE-CKPT
+           IF WS-ACCOUNTS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 4950-WRITE-CHECKPOINT
+               MOVE 0 TO WS-ACCOUNTS-SINCE-CKPT
+           END-IF.
+
+       4950-WRITE-CHECKPOINT.
+           MOVE WS-RUN-ID                  TO CK-RUN-ID
+           MOVE AM-ACCOUNT-NUMBER          TO CK-LAST-ACCOUNT-NUMBER
+           MOVE WS-ACCOUNTS-PROCESSED      TO CK-ACCOUNTS-PROCESSED
+           MOVE WS-ACCOUNTS-REJECTED       TO CK-ACCOUNTS-REJECTED
+           MOVE WS-COMPUTED-TOTAL-INTEREST
+                                       TO CK-RUNNING-TOTAL-INTEREST
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+               UNTIL CT-IDX > WS-CURRENCY-TABLE-COUNT
+               MOVE WS-CURRENCY-COMPUTED-TOTAL(CT-IDX)
+                                       TO CK-CURRENCY-TOTAL(CT-IDX)
+           END-PERFORM
+           MOVE FUNCTION CURRENT-DATE      TO CK-CHECKPOINT-TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "INTCALC: CHECKPOINT WRITE FAILED, STATUS="
+                       WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *****************************************************************
+      *  A single blended total mixes currencies with no common unit
+      *  once a run spans more than one (req 007), so a control card
+      *  that supplies a per-currency breakdown
+      *  (CC-CURRENCY-CONTROL-COUNT > 0) is reconciled currency by
+      *  currency in 5100.  A control card with no breakdown falls
+      *  back to the original single blended check in 5200, which
+      *  is only meaningful for a single-currency run.
+      *****************************************************************
+       5000-RECONCILE-CONTROL-TOTALS.
+           MOVE 'Y' TO WS-RECONCILE-SW
+           IF WS-CURRENCY-CONTROL-COUNT > 0
+               PERFORM VARYING WS-CURR-CTL-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-CTL-IDX > WS-CURRENCY-CONTROL-COUNT
+                   PERFORM 5100-RECONCILE-ONE-CURRENCY
+               END-PERFORM
+               IF RECONCILIATION-PASSED
+                   DISPLAY "INTCALC: RECONCILIATION PASSED - ALL "
+                           "CURRENCIES WITHIN TOLERANCE"
+               END-IF
+           ELSE
+               PERFORM 5200-RECONCILE-BLENDED-TOTAL
+               IF RECONCILIATION-PASSED
+                   DISPLAY "INTCALC: RECONCILIATION PASSED - COMPUTED="
+                           WS-COMPUTED-TOTAL-INTEREST
+                           " EXPECTED=" WS-EXPECTED-TOTAL
+               END-IF
+           END-IF.
+
+       5100-RECONCILE-ONE-CURRENCY.
+           MOVE 'N' TO WS-CURRENCY-FOUND-SW
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+               UNTIL CT-IDX > WS-CURRENCY-TABLE-COUNT
+               IF CT-CURRENCY-CODE(CT-IDX) =
+                       WS-CURR-CTL-CODE(WS-CURR-CTL-IDX)
+                   MOVE CT-IDX TO WS-CURRENCY-MATCHED-IDX
+                   MOVE 'Y' TO WS-CURRENCY-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF NOT CURRENCY-TIER-FOUND
+               MOVE 'N' TO WS-RECONCILE-SW
+               DISPLAY "INTCALC: RECONCILIATION FAILED - UNKNOWN "
+                       "CONTROL CURRENCY "
+                       WS-CURR-CTL-CODE(WS-CURR-CTL-IDX)
+           ELSE
+               COMPUTE WS-CURR-VARIANCE =
+                   WS-CURRENCY-COMPUTED-TOTAL(WS-CURRENCY-MATCHED-IDX)
+                   - WS-CURR-CTL-EXPECTED-TOTAL(WS-CURR-CTL-IDX)
+               IF FUNCTION ABS(WS-CURR-VARIANCE)
+                       > WS-CURR-CTL-TOLERANCE(WS-CURR-CTL-IDX)
+                   MOVE 'N' TO WS-RECONCILE-SW
+                   DISPLAY "INTCALC: RECONCILIATION FAILED - CURRENCY="
+                           WS-CURR-CTL-CODE(WS-CURR-CTL-IDX)
+                           " COMPUTED=" WS-CURRENCY-COMPUTED-TOTAL
+                               (WS-CURRENCY-MATCHED-IDX)
+                           " EXPECTED="
+                           WS-CURR-CTL-EXPECTED-TOTAL(WS-CURR-CTL-IDX)
+                           " VARIANCE=" WS-CURR-VARIANCE
+               END-IF
+           END-IF.
+
+       5200-RECONCILE-BLENDED-TOTAL.
+           COMPUTE WS-VARIANCE =
+               WS-COMPUTED-TOTAL-INTEREST - WS-EXPECTED-TOTAL
+           IF FUNCTION ABS(WS-VARIANCE) > WS-TOLERANCE
+               MOVE 'N' TO WS-RECONCILE-SW
+               DISPLAY "INTCALC: RECONCILIATION FAILED - COMPUTED="
+                       WS-COMPUTED-TOTAL-INTEREST
+                       " EXPECTED=" WS-EXPECTED-TOTAL
+                       " VARIANCE=" WS-VARIANCE
+                       " TOLERANCE=" WS-TOLERANCE
+           END-IF.
+
+       6000-FINALIZE-OUTPUTS.
+           CLOSE WORK-POSTING-FILE
+           OPEN INPUT WORK-POSTING-FILE
+           IF WS-WRKPOST-STATUS NOT = '00'
+               DISPLAY "INTCALC: UNABLE TO REOPEN WORK-POSTING, STATUS="
+                       WS-WRKPOST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT GL-FEED-FILE
+           IF WS-GLFEED-STATUS NOT = '00'
+               DISPLAY "INTCALC: UNABLE TO OPEN GL-FEED, STATUS="
+                       WS-GLFEED-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 6350-OPEN-YTD-ACCRUAL-FILE
+           PERFORM 6100-READ-NEXT-POSTING
+           PERFORM 6200-APPLY-POSTING
+               UNTIL END-OF-WORK-POSTING
+           CLOSE GL-FEED-FILE
+           CLOSE YTD-ACCRUAL-FILE
+           MOVE WS-RUN-ID TO CK-RUN-ID
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       6350-OPEN-YTD-ACCRUAL-FILE.
+           OPEN I-O YTD-ACCRUAL-FILE
+           IF WS-YTDACCR-STATUS = '35'
+               OPEN OUTPUT YTD-ACCRUAL-FILE
+               CLOSE YTD-ACCRUAL-FILE
+               OPEN I-O YTD-ACCRUAL-FILE
+           END-IF
+           IF WS-YTDACCR-STATUS NOT = '00'
+               DISPLAY "INTCALC: UNABLE TO OPEN YTD-ACCRUAL, STATUS="
+                       WS-YTDACCR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       6100-READ-NEXT-POSTING.
+           READ WORK-POSTING-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-WORK-POSTING
+           END-READ.
+
+       6200-APPLY-POSTING.
+           MOVE WP-ACCOUNT-NUMBER TO AM-ACCOUNT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "INTCALC: FINALIZE - ACCOUNT NOT FOUND "
+                           WP-ACCOUNT-NUMBER
+               NOT INVALID KEY
+                   MOVE WP-INTEREST-POSTED TO AM-LAST-INTEREST
+                   MOVE WP-NEW-BALANCE     TO AM-BALANCE
+                   MOVE WS-RUN-ID          TO AM-LAST-RUN-ID
+                   MOVE WS-RUN-DATE        TO AM-LAST-RUN-DATE
+                   REWRITE ACCOUNT-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "INTCALC: REWRITE FAILED "
+                                   AM-ACCOUNT-NUMBER
+                   END-REWRITE
+                   IF WS-ACCTMST-STATUS = '00'
+                       PERFORM 6300-WRITE-GL-FEED
+                       PERFORM 6400-UPDATE-YTD-ACCRUAL
+                   ELSE
+                       PERFORM 6250-HALT-ON-ACCTMST-FAILURE
+                   END-IF
+           END-READ
+           PERFORM 6100-READ-NEXT-POSTING.
+
+       6250-HALT-ON-ACCTMST-FAILURE.
+           DISPLAY "INTCALC: ACCOUNT-MASTER REWRITE FAILED, STATUS="
+                   WS-ACCTMST-STATUS " ACCOUNT=" AM-ACCOUNT-NUMBER
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       6300-WRITE-GL-FEED.
+           STRING WP-PRODUCT-CODE DELIMITED BY SIZE
+                  "-INT-EXP"    DELIMITED BY SIZE
+               INTO GL-ACCOUNT-CODE
+           MOVE WP-ACCOUNT-NUMBER   TO GL-SOURCE-ACCOUNT-NUMBER
+           MOVE WP-CURRENCY-CODE    TO GL-CURRENCY-CODE
+           MOVE WP-INTEREST-POSTED  TO GL-INTEREST-AMOUNT
+           MOVE WS-RUN-DATE         TO GL-POSTING-DATE
+           MOVE WS-RUN-ID           TO GL-RUN-ID
+           WRITE GL-FEED-RECORD
+           IF WS-GLFEED-STATUS NOT = '00'
+               DISPLAY "INTCALC: WRITE FAILED FOR GL-FEED, STATUS="
+                       WS-GLFEED-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       6400-UPDATE-YTD-ACCRUAL.
+           MOVE 'N' TO WS-YTD-FOUND-SW
+           MOVE WP-ACCOUNT-NUMBER TO YA-ACCOUNT-NUMBER
+           READ YTD-ACCRUAL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-YTD-FOUND-SW
+           END-READ
+           IF YTD-RECORD-FOUND
+               IF YA-YEAR NOT = WS-RUN-YEAR
+                   MOVE WS-RUN-YEAR TO YA-YEAR
+                   MOVE WP-INTEREST-POSTED TO YA-YTD-TOTAL-INTEREST
+               ELSE
+                   ADD WP-INTEREST-POSTED TO YA-YTD-TOTAL-INTEREST
+               END-IF
+               MOVE WP-CURRENCY-CODE TO YA-CURRENCY-CODE
+               MOVE WS-RUN-ID        TO YA-LAST-RUN-ID
+               MOVE WS-RUN-DATE      TO YA-LAST-RUN-DATE
+               REWRITE YTD-ACCRUAL-RECORD
+           ELSE
+               MOVE WP-CURRENCY-CODE     TO YA-CURRENCY-CODE
+               MOVE WP-INTEREST-POSTED   TO YA-YTD-TOTAL-INTEREST
+               MOVE WS-RUN-ID            TO YA-LAST-RUN-ID
+               MOVE WS-RUN-DATE          TO YA-LAST-RUN-DATE
+               MOVE WS-RUN-YEAR          TO YA-YEAR
+               WRITE YTD-ACCRUAL-RECORD
+           END-IF
+           IF WS-YTDACCR-STATUS NOT = '00'
+               DISPLAY "INTCALC: YTD-ACCRUAL UPDATE FAILED, STATUS="
+                       WS-YTDACCR-STATUS " ACCOUNT="
+                       YA-ACCOUNT-NUMBER
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       9000-CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE WORK-POSTING-FILE
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REJECT-LISTING-FILE.
