@@ -0,0 +1,196 @@
+      *****************************************************************
+      *  PROGRAM-ID.  INTEXCPT
+      *
+      *  Rounding/truncation exception report.  Rereads the audit
+      *  trail written by INTCALC, independently redoes INTCALC's
+      *  tiered bracket walk (COPY RATETBL) against each account's
+      *  AT-PRODUCT-CODE/AT-AMOUNT at a higher intermediate precision
+      *  than the posting run used, and lists every account where the
+      *  officially posted interest differs from the high-precision
+      *  recompute by more than the tolerance, so ops can review it
+      *  before month-end close.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  INTEXCPT.
+       AUTHOR.      BATCH-INTEREST-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPTION-LISTING-FILE
+               ASSIGN TO "EXCPTLST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITREC.
+
+       FD  EXCEPTION-LISTING-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY EXCPTLST.
+
+       WORKING-STORAGE SECTION.
+       COPY RATETBL.
+
+       01  WS-FILE-STATUSES.
+           05  WS-AUDIT-STATUS            PIC X(2) VALUE '00'.
+           05  WS-EXCPT-STATUS            PIC X(2) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-AUDIT               PIC X(1) VALUE 'N'.
+               88  END-OF-AUDIT               VALUE 'Y'.
+           05  WS-RATE-FOUND-SW           PIC X(1) VALUE 'N'.
+               88  RATE-TIER-FOUND            VALUE 'Y'.
+
+      *****************************************************************
+      *  AT-RATE-USED is INTCALC's derived blended effective rate, not
+      *  a rate that can be multiplied back against AT-AMOUNT to
+      *  reproduce AT-INTEREST-RAW - doing so would reintroduce a
+      *  second rounding step the original bracket math in INTCALC's
+      *  4250-COMPUTE-MARGINAL-INTEREST never had.  So this program
+      *  redoes that same bracket walk independently, against the
+      *  account's AT-PRODUCT-CODE and RATETBL.cpy, straight into the
+      *  high-precision accumulator below - it only falls back to
+      *  AT-AMOUNT * (AT-RATE-USED / 100) for a product code with no
+      *  table entry, the same case INTCALC itself falls back to the
+      *  flat master rate for.
+      *****************************************************************
+       01  WS-TIER-CALC-AREA.
+           05  WS-BRACKET-CEILING         PIC S9(9)V9(4) VALUE 0.
+           05  WS-BRACKET-BASIS           PIC S9(9)V9(4) VALUE 0.
+
+       01  WS-RECOMPUTE-AREA.
+           05  WS-HIGH-PRECISION-INTEREST PIC 9(9)V9(8) VALUE 0.
+           05  WS-RECOMPUTED-INTEREST     PIC 9(9)V9(4) VALUE 0.
+           05  WS-DIFFERENCE              PIC 9(9)V9(4) VALUE 0.
+
+       01  WS-TOLERANCE-AREA.
+           05  WS-DOLLAR-TOLERANCE        PIC 9(1)V9(2) VALUE 0.01.
+
+       01  WS-ACCUMULATORS.
+           05  WS-RECORDS-READ            PIC 9(9) VALUE 0.
+           05  WS-EXCEPTIONS-FOUND        PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT-RECORDS
+               UNTIL END-OF-AUDIT
+           PERFORM 9000-CLOSE-FILES
+           DISPLAY "INTEXCPT: AUDIT RECORDS READ = " WS-RECORDS-READ
+           DISPLAY "INTEXCPT: EXCEPTIONS FOUND    = "
+                   WS-EXCEPTIONS-FOUND
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY "INTEXCPT: UNABLE TO OPEN AUDIT TRAIL, STATUS="
+                       WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-LISTING-FILE
+           PERFORM 2100-READ-NEXT-AUDIT-RECORD.
+
+       2000-PROCESS-AUDIT-RECORDS.
+           ADD 1 TO WS-RECORDS-READ
+           PERFORM 2200-RECOMPUTE-AT-HIGH-PRECISION
+           PERFORM 2300-COMPARE-AND-REPORT
+           PERFORM 2100-READ-NEXT-AUDIT-RECORD.
+
+       2100-READ-NEXT-AUDIT-RECORD.
+           READ AUDIT-TRAIL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-AUDIT
+           END-READ.
+
+       2200-RECOMPUTE-AT-HIGH-PRECISION.
+           MOVE 'N' TO WS-RATE-FOUND-SW
+           MOVE 0 TO WS-HIGH-PRECISION-INTEREST
+           PERFORM VARYING RT-IDX FROM 1 BY 1
+               UNTIL RT-IDX > WS-RATE-TABLE-COUNT
+               IF TR-PRODUCT-CODE(RT-IDX) = AT-PRODUCT-CODE
+                   AND TR-TIER-FLOOR(RT-IDX) < AT-AMOUNT
+                   MOVE 'Y' TO WS-RATE-FOUND-SW
+                   PERFORM 2250-ACCUMULATE-BRACKET-AT-HIGH-PRECISION
+               END-IF
+           END-PERFORM
+           IF NOT RATE-TIER-FOUND
+               COMPUTE WS-HIGH-PRECISION-INTEREST =
+                   AT-AMOUNT * (AT-RATE-USED / 100)
+           END-IF
+           COMPUTE WS-RECOMPUTED-INTEREST ROUNDED =
+               WS-HIGH-PRECISION-INTEREST.
+
+      *****************************************************************
+      *  Mirrors INTCALC's 4260-ACCUMULATE-BRACKET-INTEREST: only the
+      *  slice of AT-AMOUNT between this bracket's floor and the next
+      *  bracket's floor (or AT-AMOUNT itself for the top bracket
+      *  reached) earns TR-TIER-RATE(RT-IDX), accumulated straight
+      *  into the high-precision total rather than into a V9(4)
+      *  field, so no intermediate rounding happens before the final
+      *  ROUNDED move back in 2200.
+      *****************************************************************
+       2250-ACCUMULATE-BRACKET-AT-HIGH-PRECISION.
+           MOVE AT-AMOUNT TO WS-BRACKET-CEILING
+           IF RT-IDX < WS-RATE-TABLE-COUNT
+               IF TR-PRODUCT-CODE(RT-IDX + 1) = AT-PRODUCT-CODE
+                   MOVE TR-TIER-FLOOR(RT-IDX + 1) TO WS-BRACKET-CEILING
+               END-IF
+           END-IF
+           IF WS-BRACKET-CEILING > AT-AMOUNT
+               MOVE AT-AMOUNT TO WS-BRACKET-CEILING
+           END-IF
+           COMPUTE WS-BRACKET-BASIS =
+               WS-BRACKET-CEILING - TR-TIER-FLOOR(RT-IDX)
+           IF WS-BRACKET-BASIS > 0
+               COMPUTE WS-HIGH-PRECISION-INTEREST =
+                   WS-HIGH-PRECISION-INTEREST +
+                   WS-BRACKET-BASIS * (TR-TIER-RATE(RT-IDX) / 100)
+           END-IF.
+
+      *****************************************************************
+      *  Compared against AT-INTEREST-RAW (the pre-currency-scale
+      *  value), not AT-INTEREST-POSTED: req 007's currency scaling
+      *  intentionally rounds the posted figure down to a currency's
+      *  significant decimal places (e.g. 0 for JPY, 3 for KWD), and
+      *  that expected rounding is not a truncation exception.
+      *****************************************************************
+       2300-COMPARE-AND-REPORT.
+           IF WS-RECOMPUTED-INTEREST >= AT-INTEREST-RAW
+               COMPUTE WS-DIFFERENCE =
+                   WS-RECOMPUTED-INTEREST - AT-INTEREST-RAW
+           ELSE
+               COMPUTE WS-DIFFERENCE =
+                   AT-INTEREST-RAW - WS-RECOMPUTED-INTEREST
+           END-IF
+           IF WS-DIFFERENCE > WS-DOLLAR-TOLERANCE
+               PERFORM 2400-WRITE-EXCEPTION
+           END-IF.
+
+       2400-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTIONS-FOUND
+           MOVE AT-RUN-ID              TO EX-RUN-ID
+           MOVE AT-ACCOUNT-NUMBER      TO EX-ACCOUNT-NUMBER
+           MOVE AT-AMOUNT              TO EX-AMOUNT
+           MOVE AT-RATE-USED           TO EX-RATE-USED
+           MOVE AT-INTEREST-POSTED     TO EX-POSTED-INTEREST
+           MOVE WS-RECOMPUTED-INTEREST TO EX-RECOMPUTED-INTEREST
+           MOVE WS-DIFFERENCE          TO EX-DIFFERENCE
+           WRITE EXCEPTION-LISTING-RECORD
+           DISPLAY "INTEXCPT: EXCEPTION ACCOUNT "
+                   AT-ACCOUNT-NUMBER " DIFF " WS-DIFFERENCE.
+
+       9000-CLOSE-FILES.
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE EXCEPTION-LISTING-FILE.
