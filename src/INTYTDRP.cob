@@ -0,0 +1,107 @@
+      *****************************************************************
+      *  PROGRAM-ID.  INTYTDRP
+      *
+      *  Month-end YTD interest summary report.  Reads every account
+      *  on the YTD-ACCRUAL file that INTCALC maintains and produces
+      *  one detail line per account plus a portfolio-level total
+      *  line for the close package, instead of YTD figures being
+      *  reconstructed by hand from job logs.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  INTYTDRP.
+       AUTHOR.      BATCH-INTEREST-TEAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-ACCRUAL-FILE
+               ASSIGN TO "YTDACCR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YA-ACCOUNT-NUMBER
+               FILE STATUS IS WS-YTDACCR-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE
+               ASSIGN TO "YTDSUMM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-ACCRUAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY YTDACCR.
+
+       FD  SUMMARY-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY SUMMRPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-YTDACCR-STATUS          PIC X(2) VALUE '00'.
+           05  WS-SUMMRPT-STATUS          PIC X(2) VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-YTD-ACCRUAL         PIC X(1) VALUE 'N'.
+               88  END-OF-YTD-ACCRUAL         VALUE 'Y'.
+
+       01  WS-ACCUMULATORS.
+           05  WS-PORTFOLIO-TOTAL         PIC 9(13)V9(4) VALUE 0.
+           05  WS-ACCOUNTS-SUMMARIZED     PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-YTD-RECORDS
+               UNTIL END-OF-YTD-ACCRUAL
+           PERFORM 3000-WRITE-PORTFOLIO-TOTAL
+           PERFORM 9000-CLOSE-FILES
+           DISPLAY "INTYTDRP: ACCOUNTS SUMMARIZED = "
+                   WS-ACCOUNTS-SUMMARIZED
+           DISPLAY "INTYTDRP: PORTFOLIO YTD TOTAL  = "
+                   WS-PORTFOLIO-TOTAL
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT YTD-ACCRUAL-FILE
+           IF WS-YTDACCR-STATUS NOT = '00'
+               DISPLAY "INTYTDRP: UNABLE TO OPEN YTD-ACCRUAL, STATUS="
+                       WS-YTDACCR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           PERFORM 2100-READ-NEXT-YTD-RECORD.
+
+       2000-PROCESS-YTD-RECORDS.
+           PERFORM 2200-WRITE-DETAIL-LINE
+           ADD YA-YTD-TOTAL-INTEREST TO WS-PORTFOLIO-TOTAL
+           ADD 1 TO WS-ACCOUNTS-SUMMARIZED
+           PERFORM 2100-READ-NEXT-YTD-RECORD.
+
+       2100-READ-NEXT-YTD-RECORD.
+           READ YTD-ACCRUAL-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-YTD-ACCRUAL
+           END-READ.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE 'D'                    TO SR-RECORD-TYPE
+           MOVE YA-ACCOUNT-NUMBER      TO SR-ACCOUNT-NUMBER
+           MOVE YA-CURRENCY-CODE       TO SR-CURRENCY-CODE
+           MOVE YA-YTD-TOTAL-INTEREST  TO SR-YTD-TOTAL-INTEREST
+           MOVE YA-LAST-RUN-DATE       TO SR-LAST-RUN-DATE
+           WRITE SUMMARY-REPORT-RECORD.
+
+       3000-WRITE-PORTFOLIO-TOTAL.
+           MOVE 'T'                 TO SR-RECORD-TYPE
+           MOVE 0                   TO SR-ACCOUNT-NUMBER
+           MOVE SPACES              TO SR-CURRENCY-CODE
+           MOVE WS-PORTFOLIO-TOTAL  TO SR-YTD-TOTAL-INTEREST
+           MOVE 0                   TO SR-LAST-RUN-DATE
+           WRITE SUMMARY-REPORT-RECORD.
+
+       9000-CLOSE-FILES.
+           CLOSE YTD-ACCRUAL-FILE
+           CLOSE SUMMARY-REPORT-FILE.
